@@ -7,14 +7,26 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT Input-File
-                ASSIGN "FileToLoad.txt"
+                ASSIGN Input-File-Name
                 ORGANIZATION LINE SEQUENTIAL
                 STATUS File-Status.
             SELECT Output-File
-                ASSIGN "LoadedFile.bdb"
+                ASSIGN Output-File-Name
                 ORGANIZATION INDEXED ACCESS DYNAMIC
                 RECORD Output-ID-Key = Output-ID
                 STATUS File-Status.
+            SELECT Reject-File
+                ASSIGN "RejectedRows.txt"
+                ORGANIZATION LINE SEQUENTIAL
+                STATUS File-Status.
+            SELECT Loadctl-File
+                ASSIGN Loadctl-File-Name
+                ORGANIZATION LINE SEQUENTIAL
+                STATUS File-Status.
+            SELECT Print-File
+                ASSIGN "LoadedFile.prt"
+                ORGANIZATION LINE SEQUENTIAL
+                STATUS File-Status.
 DATA DIVISION.
     FILE SECTION.
     FD Input-File GLOBAL.
@@ -22,51 +34,366 @@ DATA DIVISION.
         2 Input-Row         PIC X(128).
     FD Output-File GLOBAL.
     1 Output-Record.
-        2 Output-ID         PIC 99.
-        2 Output-String     PIC X(64).
+        2 Output-ID                PIC 9(6).
+        2 Output-String            PIC X(64).
+        2 Output-Effective-Date    PIC X(8).
+        2 Output-Status-Code       PIC X(4).
+    FD Reject-File GLOBAL.
+    1 Reject-Record.
+        2 Reject-Row        PIC X(128).
+        2 Reject-Reason     PIC X(20).
+    FD Loadctl-File GLOBAL.
+    1 Loadctl-Record         PIC X(80).
+    FD Print-File GLOBAL.
+    1 Print-Record.
+        2 Print-ID                PIC 9(6).
+        2                         PIC X.
+        2 Print-String            PIC X(64).
+        2                         PIC X.
+        2 Print-Effective-Date    PIC X(8).
+        2                         PIC X.
+        2 Print-Status-Code       PIC X(4).
     WORKING-STORAGE SECTION.
     1 File-Status           PIC XX GLOBAL.
     1 Output-Row            BINARY-LONG.
+    1 Page-Row-Count        BINARY-LONG.
+    1 Max-Page-Rows         PIC 99     VALUE 9.
+    1 Read-Count            BINARY-LONG.
+    1 Written-Count         BINARY-LONG.
+    1 Reject-Count          BINARY-LONG.
+    1 Count-Edit            PIC Z(8)9.
+    1 Run-Date-Time         PIC X(21).
+    1 Source-File-Name      PIC X(256).
+    1 Backup-File-Name      PIC X(256).
+    1 Backup-Date-Suffix    PIC X(14).
+    1 File-Exist-Info       PIC X(18).
+    1 Input-File-Name       PIC X(256) VALUE "FileToLoad.txt".
+    1 Output-File-Name      PIC X(256) VALUE "LoadedFile.bdb".
+    1 Run-Mode              PIC X(8)   VALUE SPACES.
+    1 Output-Write-Status   PIC XX.
+    1 Output-Detail-Row     BINARY-LONG.
+    1 Env-Input-File-Name   PIC X(256) VALUE SPACES.
+    1 Env-Output-File-Name  PIC X(256) VALUE SPACES.
+    1 Reject-File-Avail     PIC X      VALUE "N".
+        88 Reject-File-Open-OK         VALUE "Y".
+    1 Loadctl-File-Name     PIC X(256) VALUE "LOADCTL.rpt".
+    1 Page-Break-Pending    PIC X      VALUE "N".
+        88 Page-Break-Is-Pending       VALUE "Y".
     SCREEN SECTION.
     1 Output-Screen BLANK SCREEN.
         2 Output-Line.
-            3 Output-Screen-ID         PIC 99    FROM Output-ID     LINE Output-Row COL 1.
-            3                          PIC X     VALUE " "          LINE Output-Row COL 3.
-            3 Output-Screen-String     PIC X(64) FROM Output-String LINE Output-Row COL 4.
-        2 VALUE "Press Enter to exit." LINE 11 COL 1.
+            3 Output-Screen-ID              PIC 9(6) FROM Output-ID     LINE Output-Row COL 1.
+            3                               PIC X    VALUE " "          LINE Output-Row COL 7.
+            3 Output-Screen-String          PIC X(64) FROM Output-String LINE Output-Row COL 8.
+        2 Output-Detail-Line.
+            3                               PIC X(7) VALUE SPACES                    LINE Output-Detail-Row COL 1.
+            3 Output-Screen-Effective-Date  PIC X(8) FROM Output-Effective-Date      LINE Output-Detail-Row COL 8.
+            3                               PIC X    VALUE " "                       LINE Output-Detail-Row COL 16.
+            3 Output-Screen-Status-Code     PIC X(4) FROM Output-Status-Code         LINE Output-Detail-Row COL 17.
+        2 VALUE "Press Enter for next page, or Enter to exit." LINE 11 COL 1.
 PROCEDURE DIVISION.
-    PERFORM Load-Input
-    PERFORM Display-Output
+    PERFORM Initialize-Parameters
+    IF Run-Mode = "LOOKUP"
+        PERFORM Lookup-Output
+    ELSE
+        PERFORM Load-Input
+        IF Run-Mode = "BATCH"
+            PERFORM Print-Output
+        ELSE
+            PERFORM Display-Output
+        END-IF
+    END-IF
     STOP RUN.
+Initialize-Parameters.
+    ACCEPT Env-Input-File-Name FROM ENVIRONMENT "FILE_LOADER_INPUT"
+        ON EXCEPTION
+            CONTINUE
+    END-ACCEPT
+    IF Env-Input-File-Name NOT = SPACES
+        MOVE Env-Input-File-Name TO Input-File-Name
+    END-IF
+    ACCEPT Env-Output-File-Name FROM ENVIRONMENT "FILE_LOADER_OUTPUT"
+        ON EXCEPTION
+            CONTINUE
+    END-ACCEPT
+    IF Env-Output-File-Name NOT = SPACES
+        MOVE Env-Output-File-Name TO Output-File-Name
+    END-IF
+    ACCEPT Run-Mode FROM ENVIRONMENT "FILE_LOADER_MODE"
+        ON EXCEPTION
+            CONTINUE
+    END-ACCEPT.
 Load-Input.
-    OPEN INPUT Input-File OUTPUT Output-File
-    PERFORM FOREVER
-        READ Input-File NEXT END
-            EXIT PERFORM
-        NOT END
-            UNSTRING Input-Row DELIMITED BY "," INTO
-                Output-ID
-                Output-String
-            END-UNSTRING
-            WRITE Output-Record
-        END-READ
-    END-PERFORM
-    CLOSE Input-File Output-File.
+    MOVE 0 TO Read-Count
+    MOVE 0 TO Written-Count
+    MOVE 0 TO Reject-Count
+    MOVE FUNCTION CURRENT-DATE TO Run-Date-Time
+    OPEN INPUT Input-File
+    IF File-Status = "00"
+        PERFORM Backup-Loaded-File
+        OPEN OUTPUT Output-File
+        IF File-Status = "00"
+            MOVE "N" TO Reject-File-Avail
+            OPEN OUTPUT Reject-File
+            IF File-Status = "00"
+                MOVE "Y" TO Reject-File-Avail
+            ELSE
+                DISPLAY "LOAD-INPUT: UNABLE TO OPEN RejectedRows.txt, STATUS "
+                    File-Status ", DUPLICATE-KEY ROWS WILL BE LOGGED ONLY"
+            END-IF
+            PERFORM FOREVER
+                READ Input-File NEXT END
+                    EXIT PERFORM
+                NOT END
+                    IF File-Status NOT = "00" AND File-Status NOT = "10"
+                        DISPLAY "LOAD-INPUT: READ ERROR ON " Input-File-Name ", STATUS " File-Status
+                        EXIT PERFORM
+                    END-IF
+                    ADD 1 TO Read-Count
+                    INITIALIZE Output-Record
+                    UNSTRING Input-Row DELIMITED BY "," INTO
+                        Output-ID
+                        Output-String
+                        Output-Effective-Date
+                        Output-Status-Code
+                    END-UNSTRING
+                    WRITE Output-Record
+                        INVALID KEY
+                            MOVE File-Status TO Output-Write-Status
+                            IF Reject-File-Open-OK
+                                MOVE Input-Row TO Reject-Row
+                                MOVE "DUPLICATE KEY" TO Reject-Reason
+                                WRITE Reject-Record
+                                IF File-Status NOT = "00"
+                                    DISPLAY "LOAD-INPUT: WRITE ERROR ON RejectedRows.txt, STATUS "
+                                        File-Status ", RECORD " Input-Row
+                                END-IF
+                            ELSE
+                                DISPLAY "LOAD-INPUT: DUPLICATE KEY REJECTED, NO REJECT FILE, RECORD " Input-Row
+                            END-IF
+                            ADD 1 TO Reject-Count
+                        NOT INVALID KEY
+                            MOVE File-Status TO Output-Write-Status
+                            ADD 1 TO Written-Count
+                    END-WRITE
+                    IF Output-Write-Status NOT = "00" AND Output-Write-Status NOT = "22"
+                        DISPLAY "LOAD-INPUT: WRITE ERROR ON " Output-File-Name ", STATUS "
+                            Output-Write-Status ", RECORD " Input-Row
+                    END-IF
+                END-READ
+            END-PERFORM
+            IF Reject-File-Open-OK
+                CLOSE Reject-File
+                IF File-Status NOT = "00"
+                    DISPLAY "LOAD-INPUT: ERROR CLOSING RejectedRows.txt, STATUS " File-Status
+                END-IF
+            END-IF
+            CLOSE Output-File
+            IF File-Status NOT = "00"
+                DISPLAY "LOAD-INPUT: ERROR CLOSING " Output-File-Name ", STATUS " File-Status
+            END-IF
+        ELSE
+            DISPLAY "LOAD-INPUT: UNABLE TO OPEN " Output-File-Name ", STATUS " File-Status
+        END-IF
+        CLOSE Input-File
+        IF File-Status NOT = "00"
+            DISPLAY "LOAD-INPUT: ERROR CLOSING " Input-File-Name ", STATUS " File-Status
+        END-IF
+    ELSE
+        DISPLAY "LOAD-INPUT: UNABLE TO OPEN " Input-File-Name ", STATUS " File-Status
+    END-IF
+    PERFORM Write-Loadctl-Report.
+Backup-Loaded-File.
+    MOVE SPACES TO Source-File-Name
+    MOVE Output-File-Name TO Source-File-Name
+    CALL "CBL_CHECK_FILE_EXIST" USING Source-File-Name File-Exist-Info
+    IF RETURN-CODE = 0
+        MOVE Run-Date-Time(1:14) TO Backup-Date-Suffix
+        MOVE SPACES TO Backup-File-Name
+        STRING Output-File-Name DELIMITED BY SPACE "." Backup-Date-Suffix
+            INTO Backup-File-Name
+        END-STRING
+        CALL "CBL_COPY_FILE" USING Source-File-Name Backup-File-Name
+        IF RETURN-CODE NOT = 0
+            DISPLAY "LOAD-INPUT: UNABLE TO BACK UP " Output-File-Name ", RETURN CODE " RETURN-CODE
+        END-IF
+    END-IF.
+Write-Loadctl-Report.
+    MOVE SPACES TO Loadctl-File-Name
+    STRING "LOADCTL.rpt" DELIMITED BY SIZE "." Run-Date-Time(1:14)
+        INTO Loadctl-File-Name
+    END-STRING
+    OPEN OUTPUT Loadctl-File
+    IF File-Status = "00"
+        MOVE SPACES TO Loadctl-Record
+        STRING "FILE-LOADER RUN CONTROL REPORT - " Run-Date-Time
+            INTO Loadctl-Record
+        END-STRING
+        WRITE Loadctl-Record
+        IF File-Status NOT = "00"
+            DISPLAY "LOAD-INPUT: WRITE ERROR ON " Loadctl-File-Name ", STATUS " File-Status
+        END-IF
+
+        MOVE Read-Count TO Count-Edit
+        MOVE SPACES TO Loadctl-Record
+        STRING "  INPUT ROWS READ......: " Count-Edit
+            INTO Loadctl-Record
+        END-STRING
+        WRITE Loadctl-Record
+        IF File-Status NOT = "00"
+            DISPLAY "LOAD-INPUT: WRITE ERROR ON " Loadctl-File-Name ", STATUS " File-Status
+        END-IF
+
+        MOVE Written-Count TO Count-Edit
+        MOVE SPACES TO Loadctl-Record
+        STRING "  OUTPUT ROWS WRITTEN..: " Count-Edit
+            INTO Loadctl-Record
+        END-STRING
+        WRITE Loadctl-Record
+        IF File-Status NOT = "00"
+            DISPLAY "LOAD-INPUT: WRITE ERROR ON " Loadctl-File-Name ", STATUS " File-Status
+        END-IF
+
+        MOVE Reject-Count TO Count-Edit
+        MOVE SPACES TO Loadctl-Record
+        STRING "  ROWS REJECTED........: " Count-Edit
+            INTO Loadctl-Record
+        END-STRING
+        WRITE Loadctl-Record
+        IF File-Status NOT = "00"
+            DISPLAY "LOAD-INPUT: WRITE ERROR ON " Loadctl-File-Name ", STATUS " File-Status
+        END-IF
+
+        CLOSE Loadctl-File
+        IF File-Status NOT = "00"
+            DISPLAY "LOAD-INPUT: ERROR CLOSING " Loadctl-File-Name ", STATUS " File-Status
+        END-IF
+    ELSE
+        DISPLAY "LOAD-INPUT: UNABLE TO OPEN " Loadctl-File-Name ", STATUS " File-Status
+    END-IF.
 Display-Output.
     DISPLAY Output-Screen
     OPEN INPUT Output-File
-    INITIALIZE Output-Record Output-Row Output-Line
-    START Output-File KEY >= Output-ID-Key
-    PERFORM FOREVER
-        READ Output-File NEXT END
-            EXIT PERFORM
-        NOT END
-            ADD 1 TO Output-Row
-            MOVE Output-ID TO Output-Screen-ID
-            MOVE Output-String TO Output-Screen-String
-            DISPLAY Output-Line
+    IF File-Status = "00"
+        INITIALIZE Output-Record Output-Row Output-Line
+        MOVE 0 TO Page-Row-Count
+        MOVE "N" TO Page-Break-Pending
+        START Output-File KEY >= Output-ID-Key
+        IF File-Status = "00"
+            PERFORM FOREVER
+                READ Output-File NEXT END
+                    EXIT PERFORM
+                NOT END
+                    IF File-Status NOT = "00" AND File-Status NOT = "10"
+                        DISPLAY "DISPLAY-OUTPUT: READ ERROR ON " Output-File-Name ", STATUS " File-Status
+                        EXIT PERFORM
+                    END-IF
+                    IF Page-Break-Is-Pending
+                        ACCEPT OMITTED
+                        MOVE 0 TO Output-Row
+                        MOVE 0 TO Page-Row-Count
+                        MOVE "N" TO Page-Break-Pending
+                        DISPLAY Output-Screen
+                    END-IF
+                    ADD 1 TO Output-Row
+                    MOVE Output-ID TO Output-Screen-ID
+                    MOVE Output-String TO Output-Screen-String
+                    DISPLAY Output-Line
+                    MOVE Output-Row TO Output-Detail-Row
+                    ADD 1 TO Output-Detail-Row
+                    MOVE Output-Effective-Date TO Output-Screen-Effective-Date
+                    MOVE Output-Status-Code TO Output-Screen-Status-Code
+                    DISPLAY Output-Detail-Line
+                    ADD 1 TO Output-Row
+                    ADD 2 TO Page-Row-Count
+                    IF Page-Row-Count >= Max-Page-Rows
+                        MOVE "Y" TO Page-Break-Pending
+                    END-IF
+                END-READ
+            END-PERFORM
+            ACCEPT OMITTED
+        ELSE
+            DISPLAY "DISPLAY-OUTPUT: START ERROR ON " Output-File-Name ", STATUS " File-Status
+        END-IF
+        CLOSE Output-File
+        IF File-Status NOT = "00"
+            DISPLAY "DISPLAY-OUTPUT: ERROR CLOSING " Output-File-Name ", STATUS " File-Status
+        END-IF
+    ELSE
+        DISPLAY "DISPLAY-OUTPUT: UNABLE TO OPEN " Output-File-Name ", STATUS " File-Status
+    END-IF.
+Print-Output.
+    OPEN INPUT Output-File
+    IF File-Status = "00"
+        OPEN OUTPUT Print-File
+        IF File-Status = "00"
+            INITIALIZE Output-Record
+            START Output-File KEY >= Output-ID-Key
+            IF File-Status = "00"
+                PERFORM FOREVER
+                    READ Output-File NEXT END
+                        EXIT PERFORM
+                    NOT END
+                        IF File-Status NOT = "00" AND File-Status NOT = "10"
+                            DISPLAY "PRINT-OUTPUT: READ ERROR ON " Output-File-Name ", STATUS " File-Status
+                            EXIT PERFORM
+                        END-IF
+                        MOVE Output-ID TO Print-ID
+                        MOVE Output-String TO Print-String
+                        MOVE Output-Effective-Date TO Print-Effective-Date
+                        MOVE Output-Status-Code TO Print-Status-Code
+                        WRITE Print-Record
+                        IF File-Status NOT = "00"
+                            DISPLAY "PRINT-OUTPUT: WRITE ERROR ON LoadedFile.prt, STATUS "
+                                File-Status ", RECORD " Print-ID
+                        END-IF
+                    END-READ
+                END-PERFORM
+            ELSE
+                DISPLAY "PRINT-OUTPUT: START ERROR ON " Output-File-Name ", STATUS " File-Status
+            END-IF
+            CLOSE Print-File
+            IF File-Status NOT = "00"
+                DISPLAY "PRINT-OUTPUT: ERROR CLOSING LoadedFile.prt, STATUS " File-Status
+            END-IF
+        ELSE
+            DISPLAY "PRINT-OUTPUT: UNABLE TO OPEN LoadedFile.prt, STATUS " File-Status
+        END-IF
+        CLOSE Output-File
+        IF File-Status NOT = "00"
+            DISPLAY "PRINT-OUTPUT: ERROR CLOSING " Output-File-Name ", STATUS " File-Status
+        END-IF
+    ELSE
+        DISPLAY "PRINT-OUTPUT: UNABLE TO OPEN " Output-File-Name ", STATUS " File-Status
+    END-IF.
+Lookup-Output.
+    DISPLAY "ENTER OUTPUT ID TO LOOK UP: "
+    ACCEPT Output-ID
+    OPEN INPUT Output-File
+    IF File-Status = "00"
+        READ Output-File KEY IS Output-ID-Key
+            INVALID KEY
+                DISPLAY "LOOKUP-OUTPUT: ID " Output-ID " NOT FOUND"
+            NOT INVALID KEY
+                MOVE 1 TO Output-Row
+                MOVE 2 TO Output-Detail-Row
+                MOVE Output-ID TO Output-Screen-ID
+                MOVE Output-String TO Output-Screen-String
+                DISPLAY Output-Line
+                MOVE Output-Effective-Date TO Output-Screen-Effective-Date
+                MOVE Output-Status-Code TO Output-Screen-Status-Code
+                DISPLAY Output-Detail-Line
         END-READ
-    END-PERFORM
-    ACCEPT OMITTED
-    CLOSE Output-File.
+        IF File-Status NOT = "00" AND File-Status NOT = "23"
+            DISPLAY "LOOKUP-OUTPUT: READ ERROR ON " Output-File-Name ", STATUS "
+                File-Status ", RECORD " Output-ID
+        END-IF
+        ACCEPT OMITTED
+        CLOSE Output-File
+        IF File-Status NOT = "00"
+            DISPLAY "LOOKUP-OUTPUT: ERROR CLOSING " Output-File-Name ", STATUS " File-Status
+        END-IF
+    ELSE
+        DISPLAY "LOOKUP-OUTPUT: UNABLE TO OPEN " Output-File-Name ", STATUS " File-Status
+    END-IF.
 END PROGRAM FILE-LOADER.
